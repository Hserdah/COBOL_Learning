@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Callable loan/interest subroutine. Given a principal,
+      *          an annual rate (percent), and a term (periods),
+      *          returns the simple interest and the payment per
+      *          period. Shared by TUT and any other program that
+      *          needs interest math instead of re-deriving its own.
+      *          Arithmetic that would otherwise abend the job (a
+      *          zero-term divisor, an overflowed COMPUTE) is trapped
+      *          and logged to EXCEPTION-LOG instead of crashing.
+      * Tectonics: cobc -c -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANCALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "data/EXCEPTION.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ExceptionLog-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-LOG.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ExceptionLog-Status PIC XX VALUE SPACES.
+           88 ExceptionLog-OK VALUE "00".
+           88 ExceptionLog-NotFound VALUE "35".
+       01 WS-Total-Due PIC 9(9)V99 VALUE ZEROS.
+       01 WS-Payment-Remainder PIC 9(7)V99 VALUE ZEROS.
+       01 WS-Error-Paragraph PIC X(20) VALUE SPACES.
+       01 WS-Error-Message PIC X(30) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LS-Principal PIC 9(7)V99.
+       01 LS-Rate PIC 9(3)V99.
+       01 LS-Term PIC 9(3).
+       01 LS-Payment PIC 9(7)V99.
+       01 LS-Interest PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LS-Principal LS-Rate LS-Term
+           LS-Payment LS-Interest.
+       MAIN-PROCEDURE.
+           MOVE ZEROS TO LS-Payment LS-Interest.
+           COMPUTE LS-Interest ROUNDED =
+               LS-Principal * (LS-Rate / 100) * LS-Term
+               ON SIZE ERROR
+                   MOVE "MAIN-PROCEDURE" TO WS-Error-Paragraph
+                   MOVE "INTEREST COMPUTE OVERFLOW" TO WS-Error-Message
+                   PERFORM 9000-LOG-EXCEPTION
+                   MOVE ZEROS TO LS-Interest
+               NOT ON SIZE ERROR
+                   CONTINUE
+           END-COMPUTE.
+
+           ADD LS-Principal LS-Interest GIVING WS-Total-Due.
+
+           DIVIDE WS-Total-Due BY LS-Term GIVING LS-Payment ROUNDED
+               REMAINDER WS-Payment-Remainder
+               ON SIZE ERROR
+                   MOVE "MAIN-PROCEDURE" TO WS-Error-Paragraph
+                   MOVE "PAYMENT DIVIDE SIZE ERROR" TO WS-Error-Message
+                   PERFORM 9000-LOG-EXCEPTION
+                   MOVE ZEROS TO LS-Payment
+               NOT ON SIZE ERROR
+                   CONTINUE
+           END-DIVIDE.
+
+           GOBACK.
+
+       9000-LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF ExceptionLog-NotFound
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO EL-Timestamp.
+           MOVE WS-Error-Paragraph TO EL-Paragraph.
+           MOVE LS-Principal TO EL-Principal.
+           MOVE LS-Rate TO EL-Rate.
+           MOVE LS-Term TO EL-Term.
+           MOVE WS-Error-Message TO EL-Message.
+           WRITE EXCEPTION-LOG-RECORD.
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM LOANCALC.
