@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTREC.cpy
+      * Record layout for CUSTOMER-MASTER (indexed, keyed on CM-Ident).
+      * Mirrors the WORKING-STORAGE Customer group in Tut.cbl.
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+           02 CM-Ident PIC 9(3).
+           02 CM-CustName PIC X(20).
+           02 CM-DateOfBirth.
+               03 CM-MOB PIC 99.
+               03 CM-DOB PIC 99.
+               03 CM-YOB PIC 9(4).
