@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CLASSREC.cpy
+      * Record layout for CLASS-ROSTER, one entry per student.
+      ******************************************************************
+       01 CLASS-ROSTER-RECORD.
+           02 CR-Ident PIC 9(3).
+           02 CR-CustName PIC X(20).
+           02 CR-Score PIC X(1).
