@@ -0,0 +1,10 @@
+      ******************************************************************
+      * VOTEREC.cpy
+      * Record layout for VOTER-ROLL, one entry per person to run
+      * eligibility and number classification against in a single
+      * batch pass.
+      ******************************************************************
+       01 VOTER-RECORD.
+           02 VR-Ident PIC 9(3).
+           02 VR-Age PIC 99.
+           02 VR-TestNumber PIC 9(5).
