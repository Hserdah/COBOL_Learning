@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CUSTREJ.cpy
+      * Record layout for CUSTOMER-REJECT-LOG, one entry per roster
+      * record turned away by DOB validation, so a rejected customer
+      * leaves an audit trail instead of only a console DISPLAY that
+      * disappears when the job ends.
+      ******************************************************************
+       01 CUSTOMER-REJECT-RECORD.
+           02 RJ-Timestamp PIC X(21).
+           02 RJ-Ident PIC 9(3).
+           02 RJ-CustName PIC X(20).
+           02 RJ-MOB PIC 99.
+           02 RJ-DOB PIC 99.
+           02 RJ-YOB PIC 9(4).
+           02 RJ-Message PIC X(30).
