@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CHKPREC.cpy
+      * Record layout for CHECKPOINT-FILE, one entry per job-stream
+      * step (keyed on step name) so a restart can tell which steps
+      * of the overnight run already finished.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           02 CKP-Step-Name PIC X(10).
+           02 CKP-Status PIC X(1).
+           02 CKP-Timestamp PIC X(21).
