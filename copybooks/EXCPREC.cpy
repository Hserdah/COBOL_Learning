@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EXCPREC.cpy
+      * Record layout for EXCEPTION-LOG, one entry per arithmetic
+      * error trapped by an ON SIZE ERROR handler (bad input values,
+      * the paragraph that caught it, and a timestamp) so a bad
+      * record doesn't abend the whole batch run.
+      ******************************************************************
+       01 EXCEPTION-LOG-RECORD.
+           02 EL-Timestamp PIC X(21).
+           02 EL-Paragraph PIC X(20).
+           02 EL-Principal PIC 9(7)V99.
+           02 EL-Rate PIC 9(3)V99.
+           02 EL-Term PIC 9(3).
+           02 EL-Message PIC X(30).
