@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CUSTINP.cpy
+      * Record layout for CUSTOMER-ROSTER, one entry per customer to
+      * validate and load into CUSTOMER-MASTER in a batch pass - this
+      * is how more than one customer gets into the master file
+      * instead of the same hardcoded demo record every run.
+      ******************************************************************
+       01 CUSTOMER-INPUT-RECORD.
+           02 CI-Ident PIC 9(3).
+           02 CI-CustName PIC X(20).
+           02 CI-DateOfBirth.
+               03 CI-MOB PIC 99.
+               03 CI-DOB PIC 99.
+               03 CI-YOB PIC 9(4).
+           02 CI-Hours PIC 9(3)V99.
+           02 CI-Rate PIC 9(3)V99.
