@@ -1,87 +1,272 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS PassingScore IS "A" THRU "C","D".
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Age PIC 99 VALUE 0.
-       01 Grade PIC 99 Value 0.
-       01 Score PIC X(1) VALUE "B".
-       01 CanVoteFlag PIC 9 VALUE 0.
-       *> 88 signifies BOOLEAN
-           88 CanVote VALUE 1.
-           88 CantVote VALUE 0.
-       01 TestNumber PIC X.
-           88 IsPrime VALUE "1","3","5","7".
-           88 IsOdd VALUE "1","3","5","7","9".
-           88 IsEven VALUE "2", "4","6","8".
-           88 LessThan5 VALUE "1" THRU "4".
-           88 ANumber VALUE "0" THRU "9".
-
-
-
-       PROCEDURE DIVISION.
-       DISPLAY "Enter Age:" WITH NO ADVANCING.
-       ACCEPT Age
-       IF Age >= 18 THEN
-           DISPLAY "you can vote "
-       ELSE
-           DISPLAY "you can't vote"
-       END-IF.
-
-       IF Age LESS THAN 5 THEN
-           DISPLAY "Stay Home"
-       END-IF.
-
-       IF Age = 5 THEN
-           DISPLAY "go to kindegarten"
-       END-IF.
-
-       IF Age > 5 AND Age< 18 THEN
-           COMPUTE Grade = Age - 5
-           DISPLAY "go to grade " Grade
-       END-IF.
-
-       IF Age GREATER THAN OR EQUAL TO 18
-           DISPLAY "Go to college"
-       END-IF.
-
-       IF SCORE IS NOT NUMERIC THEN
-           DISPLAY "Not a number"
-       END-IF.
-
-       IF Age > 18 THEN
-           SET CanVote TO TRUE
-       ELSE
-           SET CantVote TO TRUE
-       END-IF.
-
-       DISPLAY "VOTE" CanVoteFlag.
-
-       ACCEPT TestNumber.
-       PERFORM UNTIL NOT ANumber
-           EVALUATE TRUE
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-           WHEN LessThan5 DISPLAY "Less 5"
-               WHEN OTHER DISPLAY "defult"
-           END-EVALUATE
-           ACCEPT TestNumber
-
-       END-PERFORM.
-
-
-       MAIN-PROCEDURE.
-           *> DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C","D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-ROLL ASSIGN TO "data/VOTER.ROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VoterRoll-Status.
+           SELECT ELIGIBLE-LIST ASSIGN TO "data/ELIGIBLE.LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EligibleList-Status.
+           SELECT INELIGIBLE-LIST ASSIGN TO "data/INELIGIBLE.LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IneligibleList-Status.
+           SELECT ELIGIBILITY-REPORT ASSIGN TO "data/ELIGIBILITY.REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EligibilityReport-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VOTER-ROLL.
+           COPY VOTEREC.
+       FD ELIGIBLE-LIST.
+       01 ELIGIBLE-RECORD.
+           02 EL-Ident PIC 9(3).
+           02 EL-Age PIC 99.
+       FD INELIGIBLE-LIST.
+       01 INELIGIBLE-RECORD.
+           02 IN-Ident PIC 9(3).
+           02 IN-Age PIC 99.
+       FD ELIGIBILITY-REPORT.
+       01 ELIGIBILITY-REPORT-LINE PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VoterRoll-Status PIC XX VALUE SPACES.
+           88 VoterRoll-OK VALUE "00".
+           88 VoterRoll-EOF VALUE "10".
+       01 WS-EligibleList-Status PIC XX VALUE SPACES.
+           88 EligibleList-OK VALUE "00".
+       01 WS-IneligibleList-Status PIC XX VALUE SPACES.
+           88 IneligibleList-OK VALUE "00".
+       01 WS-EligibilityReport-Status PIC XX VALUE SPACES.
+           88 EligibilityReport-OK VALUE "00".
+       01 Age PIC 99 VALUE 0.
+       01 Grade PIC 99 Value 0.
+       01 CanVoteFlag PIC 9 VALUE 0.
+       *> 88 signifies BOOLEAN
+           88 CanVote VALUE 1.
+           88 CantVote VALUE 0.
+       01 TestNumber PIC 9(5) VALUE ZEROS.
+       01 WS-Classify-Flag PIC 9 VALUE 0.
+           88 IsPrime VALUE 1.
+           88 IsOdd VALUE 2.
+           88 IsEven VALUE 3.
+           88 LessThan5 VALUE 4.
+           88 IsOther VALUE 5.
+       01 WS-Prime-Test PIC X VALUE "Y".
+       01 WS-Divisor PIC 9(5) VALUE 0.
+
+       01 WS-Run-Date.
+           02 WS-Run-Year PIC 9(4).
+           02 WS-Run-Month PIC 99.
+           02 WS-Run-Day PIC 99.
+
+       01 WS-Vote-Desc PIC X(3) VALUE SPACES.
+       01 WS-Class-Desc PIC X(8) VALUE SPACES.
+       01 WS-Route-Note PIC X(12) VALUE SPACES.
+
+       01 WS-Counts.
+           02 WS-Count-Total PIC 9(5) VALUE 0.
+           02 WS-Count-Eligible PIC 9(5) VALUE 0.
+           02 WS-Count-Ineligible PIC 9(5) VALUE 0.
+           02 WS-Count-Prime PIC 9(5) VALUE 0.
+           02 WS-Count-Odd PIC 9(5) VALUE 0.
+           02 WS-Count-Even PIC 9(5) VALUE 0.
+           02 WS-Count-LessThan5 PIC 9(5) VALUE 0.
+           02 WS-Count-Other PIC 9(5) VALUE 0.
+
+
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-OPEN-FILES.
+       PERFORM 1100-WRITE-REPORT-HEADERS.
+       PERFORM 1110-READ-VOTER-ROLL.
+       PERFORM UNTIL VoterRoll-EOF
+           PERFORM 1120-PROCESS-VOTER-RECORD
+           PERFORM 1110-READ-VOTER-ROLL
+       END-PERFORM.
+       PERFORM 1400-WRITE-SUMMARY.
+       PERFORM 1200-CLOSE-FILES.
+
+       MAIN-PROCEDURE.
+           *> DISPLAY "Hello world"
+            STOP RUN.
+
+       1000-OPEN-FILES.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+           OPEN INPUT VOTER-ROLL.
+           IF NOT VoterRoll-OK
+               DISPLAY "VOTER-ROLL: OPEN FAILED " WS-VoterRoll-Status
+           END-IF.
+           OPEN OUTPUT ELIGIBLE-LIST.
+           IF NOT EligibleList-OK
+               DISPLAY "ELIGIBLE-LIST: OPEN FAILED "
+                   WS-EligibleList-Status
+           END-IF.
+           OPEN OUTPUT INELIGIBLE-LIST.
+           IF NOT IneligibleList-OK
+               DISPLAY "INELIGIBLE-LIST: OPEN FAILED "
+                   WS-IneligibleList-Status
+           END-IF.
+           OPEN OUTPUT ELIGIBILITY-REPORT.
+           IF NOT EligibilityReport-OK
+               DISPLAY "ELIGIBILITY-REPORT: OPEN FAILED "
+                   WS-EligibilityReport-Status
+           END-IF.
+
+       1100-WRITE-REPORT-HEADERS.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           STRING "ELIGIBILITY/CLASSIFICATION REPORT - RUN DATE: "
+               WS-Run-Month "/" WS-Run-Day "/" WS-Run-Year
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           STRING "IDENT  AGE  VOTE  CLASS     ROUTE"
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+
+       1110-READ-VOTER-ROLL.
+           READ VOTER-ROLL
+               AT END SET VoterRoll-EOF TO TRUE
+           END-READ.
+
+       1120-PROCESS-VOTER-RECORD.
+           MOVE VR-Age TO Age.
+           MOVE VR-TestNumber TO TestNumber.
+           ADD 1 TO WS-Count-Total.
+
+           IF Age >= 18 THEN
+               MOVE "YES" TO WS-Vote-Desc
+           ELSE
+               MOVE "NO" TO WS-Vote-Desc
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN Age < 5
+                   MOVE "STAY HOME" TO WS-Route-Note
+               WHEN Age = 5
+                   MOVE "KINDERGARTEN" TO WS-Route-Note
+               WHEN Age > 5 AND Age < 18
+                   COMPUTE Grade = Age - 5
+                   MOVE SPACES TO WS-Route-Note
+                   STRING "GRADE " Grade
+                       DELIMITED BY SIZE INTO WS-Route-Note
+               WHEN Age >= 18
+                   MOVE "COLLEGE" TO WS-Route-Note
+           END-EVALUATE.
+
+           IF Age >= 18 THEN
+               SET CanVote TO TRUE
+           ELSE
+               SET CantVote TO TRUE
+           END-IF.
+
+           IF CanVote
+               MOVE VR-Ident TO EL-Ident
+               MOVE VR-Age TO EL-Age
+               WRITE ELIGIBLE-RECORD
+               ADD 1 TO WS-Count-Eligible
+           ELSE
+               MOVE VR-Ident TO IN-Ident
+               MOVE VR-Age TO IN-Age
+               WRITE INELIGIBLE-RECORD
+               ADD 1 TO WS-Count-Ineligible
+           END-IF.
+
+           PERFORM 1300-CLASSIFY-TESTNUMBER.
+           EVALUATE TRUE
+               WHEN IsPrime
+                   MOVE "PRIME" TO WS-Class-Desc
+                   ADD 1 TO WS-Count-Prime
+               WHEN IsOdd
+                   MOVE "ODD" TO WS-Class-Desc
+                   ADD 1 TO WS-Count-Odd
+               WHEN IsEven
+                   MOVE "EVEN" TO WS-Class-Desc
+                   ADD 1 TO WS-Count-Even
+               WHEN LessThan5
+                   MOVE "LESS 5" TO WS-Class-Desc
+                   ADD 1 TO WS-Count-LessThan5
+               WHEN OTHER
+                   MOVE "OTHER" TO WS-Class-Desc
+                   ADD 1 TO WS-Count-Other
+           END-EVALUATE.
+
+           PERFORM 1320-WRITE-DETAIL-LINE.
+
+       1320-WRITE-DETAIL-LINE.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           STRING VR-Ident "    " Age "   " WS-Vote-Desc "   "
+               WS-Class-Desc "  " WS-Route-Note
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+
+       1200-CLOSE-FILES.
+           CLOSE VOTER-ROLL.
+           CLOSE ELIGIBLE-LIST.
+           CLOSE INELIGIBLE-LIST.
+           CLOSE ELIGIBILITY-REPORT.
+
+       1300-CLASSIFY-TESTNUMBER.
+           MOVE 0 TO WS-Classify-Flag.
+           PERFORM 1310-CHECK-PRIME.
+           IF WS-Classify-Flag = 0 AND TestNumber < 5
+               SET LessThan5 TO TRUE
+           END-IF.
+           IF WS-Classify-Flag = 0
+               AND FUNCTION MOD(TestNumber, 2) NOT = 0
+               SET IsOdd TO TRUE
+           END-IF.
+           IF WS-Classify-Flag = 0
+               AND FUNCTION MOD(TestNumber, 2) = 0
+               SET IsEven TO TRUE
+           END-IF.
+           IF WS-Classify-Flag = 0
+               SET IsOther TO TRUE
+           END-IF.
+
+       1310-CHECK-PRIME.
+           MOVE "Y" TO WS-Prime-Test.
+           IF TestNumber < 2
+               MOVE "N" TO WS-Prime-Test
+           ELSE
+               PERFORM VARYING WS-Divisor FROM 2 BY 1
+                   UNTIL WS-Divisor >= TestNumber
+                       OR WS-Prime-Test = "N"
+                   IF FUNCTION MOD(TestNumber, WS-Divisor) = 0
+                       MOVE "N" TO WS-Prime-Test
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-Prime-Test = "Y"
+               SET IsPrime TO TRUE
+           END-IF.
+
+       1400-WRITE-SUMMARY.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           STRING "TOTAL: " WS-Count-Total
+               "  ELIGIBLE: " WS-Count-Eligible
+               "  INELIGIBLE: " WS-Count-Ineligible
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+           MOVE SPACES TO ELIGIBILITY-REPORT-LINE.
+           STRING "CLASSIFICATION - PRIME: " WS-Count-Prime
+               "  ODD: " WS-Count-Odd
+               "  EVEN: " WS-Count-Even
+               "  LESS THAN 5: " WS-Count-LessThan5
+               "  OTHER: " WS-Count-Other
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-LINE.
+           WRITE ELIGIBILITY-REPORT-LINE.
+
+       END PROGRAM COND.
