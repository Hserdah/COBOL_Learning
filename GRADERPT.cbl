@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads CLASS-ROSTER and prints a pass/fail grade report
+      *          using the PassingScore class test, with per-grade-
+      *          level counts.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADERPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C","D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER ASSIGN TO "data/CLASS.ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ClassRoster-Status.
+           SELECT GRADE-REPORT ASSIGN TO "data/GRADE.REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GradeReport-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLASS-ROSTER.
+           COPY CLASSREC.
+
+       FD GRADE-REPORT.
+       01 GRADE-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ClassRoster-Status PIC XX VALUE SPACES.
+           88 ClassRoster-OK VALUE "00".
+           88 ClassRoster-EOF VALUE "10".
+       01 WS-GradeReport-Status PIC XX VALUE SPACES.
+           88 GradeReport-OK VALUE "00".
+
+       01 WS-Run-Date.
+           02 WS-Run-Year PIC 9(4).
+           02 WS-Run-Month PIC 99.
+           02 WS-Run-Day PIC 99.
+
+       01 WS-Pass-Fail-Flag PIC X(4) VALUE SPACES.
+
+       01 WS-Counts.
+           02 WS-Count-A PIC 9(3) VALUE 0.
+           02 WS-Count-B PIC 9(3) VALUE 0.
+           02 WS-Count-C PIC 9(3) VALUE 0.
+           02 WS-Count-D PIC 9(3) VALUE 0.
+           02 WS-Count-F PIC 9(3) VALUE 0.
+           02 WS-Count-Pass PIC 9(3) VALUE 0.
+           02 WS-Count-Fail PIC 9(3) VALUE 0.
+           02 WS-Count-Total PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-OPEN-FILES.
+       PERFORM 1100-WRITE-REPORT-HEADERS.
+       PERFORM 1210-READ-CLASS-ROSTER.
+       PERFORM UNTIL ClassRoster-EOF
+           PERFORM 1220-PROCESS-STUDENT
+           PERFORM 1210-READ-CLASS-ROSTER
+       END-PERFORM.
+       PERFORM 1300-WRITE-SUMMARY.
+       PERFORM 1400-CLOSE-FILES.
+
+       MAIN-PROCEDURE.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+           OPEN INPUT CLASS-ROSTER.
+           IF NOT ClassRoster-OK
+               DISPLAY "CLASS-ROSTER: OPEN FAILED "
+                   WS-ClassRoster-Status
+           END-IF.
+           OPEN OUTPUT GRADE-REPORT.
+           IF NOT GradeReport-OK
+               DISPLAY "GRADE-REPORT: OPEN FAILED "
+                   WS-GradeReport-Status
+           END-IF.
+
+       1100-WRITE-REPORT-HEADERS.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING "STUDENT GRADE REPORT - RUN DATE: "
+               WS-Run-Month "/" WS-Run-Day "/" WS-Run-Year
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING "IDENT  NAME                  SCORE  RESULT"
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+       1210-READ-CLASS-ROSTER.
+           READ CLASS-ROSTER
+               AT END SET ClassRoster-EOF TO TRUE
+           END-READ.
+
+       1220-PROCESS-STUDENT.
+           ADD 1 TO WS-Count-Total.
+           IF CR-Score IS PassingScore
+               MOVE "PASS" TO WS-Pass-Fail-Flag
+               ADD 1 TO WS-Count-Pass
+           ELSE
+               MOVE "FAIL" TO WS-Pass-Fail-Flag
+               ADD 1 TO WS-Count-Fail
+           END-IF.
+
+           EVALUATE CR-Score
+               WHEN "A" ADD 1 TO WS-Count-A
+               WHEN "B" ADD 1 TO WS-Count-B
+               WHEN "C" ADD 1 TO WS-Count-C
+               WHEN "D" ADD 1 TO WS-Count-D
+               WHEN OTHER ADD 1 TO WS-Count-F
+           END-EVALUATE.
+
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING CR-Ident "    " CR-CustName "  "
+               CR-Score "      " WS-Pass-Fail-Flag
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+       1300-WRITE-SUMMARY.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING "TOTAL STUDENTS: " WS-Count-Total
+               "  PASS: " WS-Count-Pass
+               "  FAIL: " WS-Count-Fail
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING "GRADE COUNTS - A: " WS-Count-A
+               " B: " WS-Count-B
+               " C: " WS-Count-C
+               " D: " WS-Count-D
+               " F: " WS-Count-F
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+       1400-CLOSE-FILES.
+           CLOSE CLASS-ROSTER.
+           CLOSE GRADE-REPORT.
+
+       END PROGRAM GRADERPT.
