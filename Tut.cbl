@@ -1,76 +1,326 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SampleData PIC x(10) VALUE "Stuff".
-       01 JustLetters PIC AAA VALUE "ABC".
-       01 JustNums PIC 9(4) VALUE 1234.
-       01 SignedInt PIC S9(4) VALUE -1234.
-       01 PayCheck PIC 9(4)V99 VALUE ZEROS.
-       01 Customer.
-           02 Ident PIC 9(3).
-           02 CustName PIC X(20).
-           02 DateOfBirth.
-               03 MOB PIC 99.
-               03 DOB PIC 99.
-               03 YOB PIC 9(4).
-       01 Num1 PIC 9 VALUE 5.
-       01 Num2 PIC 9 VALUE 4.
-       01 Num3 PIC 9 VALUE 3.
-       01 Ans PIC S99V99 VALUE 0.
-       01 Rem PIC 9v99.
-
-       PROCEDURE DIVISION.
-       MOVE "More Stuff" TO SampleData.
-       MOVE"123" TO SampleData.
-       MOVE 123 TO SampleData.
-       DISPLAY SampleData.
-       DISPLAY PayCheck.
-       MOVE "123Bob Smith           12211974" TO Customer.
-       DISPLAY CustName
-       DISPLAY MOB "/" DOB "/" YOB.
-       MOVE ZERO TO SampleData.
-       DISPLAY SampleData.
-       MOve SPACE TO SampleData.
-       DISPLAY SampleData.
-       MOVE HIGH-VALUE TO SampleData.
-       DISPLAY SampleData.
-       MOVE LOW-VALUE TO SampleData.
-       DISPLAY SampleData.
-       MOVE QUOTE TO SampleData.
-       DISPLAY SampleData.
-       MOVE ALL "2" TO SampleData.
-       DISPLAY SampleData.
-
-       ADD Num1 TO Num2 GIVING Ans.
-       DISPLAY Ans.
-       SUBTRACT Num1 FROM Num2 GIVING Ans.
-       DISPLAY Ans
-       MULTIPLY Num1 BY Num2 GIVING Ans.
-       DISPLAY Ans.
-       DIVIDE Num1 BY Num2 GIVING Ans.
-       DISPLAY Ans
-       DIVIDE Num1 BY Num2 GIVING Ans REMAINDER Rem.
-       DISPLAY Rem.
-
-
-       ADD Num1, Num2 TO Num3 GIVING Ans.
-       ADD Num1, Num2 ,Num3 GIVING Ans.
-       DISPLAY Ans.
-       COMPUTE Ans = Num1 + Num2.
-       DISPLAY Ans.
-       COMPUTE Ans = Num1 - Num2.
-       DISPLAY Ans.
-        COMPUTE Ans = Num1 **2.
-
-       MAIN-PROCEDURE.
-            *>DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-ROSTER ASSIGN TO "data/CUSTOMER.ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CustomerRoster-Status.
+           SELECT CUSTOMER-MASTER ASSIGN TO "data/CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-Ident
+               FILE STATUS IS WS-CustMast-Status.
+           SELECT PAY-STUB-FILE ASSIGN TO "data/PAYSTUB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PayStub-Status.
+           SELECT CUSTOMER-REJECT-LOG ASSIGN TO "data/CUSTREJECT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CustReject-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-ROSTER.
+           COPY CUSTINP.
+
+       FD CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD PAY-STUB-FILE.
+       01 PAY-STUB-LINE PIC X(60).
+
+       FD CUSTOMER-REJECT-LOG.
+           COPY CUSTREJ.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CustomerRoster-Status PIC XX VALUE SPACES.
+           88 CustomerRoster-OK VALUE "00".
+           88 CustomerRoster-EOF VALUE "10".
+       01 WS-PayStub-Status PIC XX VALUE SPACES.
+           88 PayStub-OK VALUE "00".
+       01 WS-CustReject-Status PIC XX VALUE SPACES.
+           88 CustReject-OK VALUE "00".
+           88 CustReject-NotFound VALUE "35".
+       01 HoursWorked PIC 9(3)V99 VALUE ZEROS.
+       01 PayRate PIC 9(3)V99 VALUE ZEROS.
+       01 RegularHours PIC 9(3)V99 VALUE ZEROS.
+       01 OvertimeHours PIC 9(3)V99 VALUE ZEROS.
+       01 OvertimePay PIC 9(5)V99 VALUE ZEROS.
+       01 WS-CustMast-Status PIC XX VALUE SPACES.
+           88 CustMast-OK VALUE "00".
+           88 CustMast-EOF VALUE "10".
+           88 CustMast-NotFound VALUE "23".
+           88 CustMast-DuplicateKey VALUE "22".
+       01 SampleData PIC x(10) VALUE "Stuff".
+       01 JustLetters PIC AAA VALUE "ABC".
+       01 JustNums PIC 9(4) VALUE 1234.
+       01 SignedInt PIC S9(4) VALUE -1234.
+       01 PayCheck PIC 9(4)V99 VALUE ZEROS.
+       01 Customer.
+           02 Ident PIC 9(3).
+           02 CustName PIC X(20).
+           02 DateOfBirth.
+               03 MOB PIC 99.
+               03 DOB PIC 99.
+               03 YOB PIC 9(4).
+       01 WS-Loan-Principal PIC 9(7)V99 VALUE ZEROS.
+       01 WS-Loan-Rate PIC 9(3)V99 VALUE ZEROS.
+       01 WS-Loan-Term PIC 9(3) VALUE ZEROS.
+       01 WS-Loan-Payment PIC 9(7)V99 VALUE ZEROS.
+       01 WS-Loan-Interest PIC 9(7)V99 VALUE ZEROS.
+       01 WS-Today-Date.
+           02 WS-Today-Year PIC 9(4).
+           02 WS-Today-Month PIC 99.
+           02 WS-Today-Day PIC 99.
+       01 WS-Max-Day PIC 99 VALUE 31.
+       01 WS-Computed-Age PIC 9(3) VALUE ZEROS.
+       01 WS-DOB-Status-Flag PIC 9 VALUE 1.
+           88 DOB-Valid VALUE 1.
+           88 DOB-Invalid VALUE 0.
+
+       PROCEDURE DIVISION.
+       MOVE "More Stuff" TO SampleData.
+       MOVE"123" TO SampleData.
+       MOVE 123 TO SampleData.
+       DISPLAY SampleData.
+       DISPLAY PayCheck.
+
+       PERFORM 1000-OPEN-FILES.
+       PERFORM 1010-READ-CUSTOMER-ROSTER.
+       PERFORM UNTIL CustomerRoster-EOF
+           PERFORM 1020-PROCESS-CUSTOMER-RECORD
+           PERFORM 1010-READ-CUSTOMER-ROSTER
+       END-PERFORM.
+       PERFORM 1030-CLOSE-FILES.
+
+       MOVE ZERO TO SampleData.
+       DISPLAY SampleData.
+       MOve SPACE TO SampleData.
+       DISPLAY SampleData.
+       MOVE HIGH-VALUE TO SampleData.
+       DISPLAY SampleData.
+       MOVE LOW-VALUE TO SampleData.
+       DISPLAY SampleData.
+       MOVE QUOTE TO SampleData.
+       DISPLAY SampleData.
+       MOVE ALL "2" TO SampleData.
+       DISPLAY SampleData.
+
+       MOVE 10000.00 TO WS-Loan-Principal.
+       MOVE 5.00 TO WS-Loan-Rate.
+       MOVE 3 TO WS-Loan-Term.
+       CALL "LOANCALC" USING WS-Loan-Principal WS-Loan-Rate
+           WS-Loan-Term WS-Loan-Payment WS-Loan-Interest.
+       DISPLAY "LOAN INTEREST: " WS-Loan-Interest.
+       DISPLAY "LOAN PAYMENT: " WS-Loan-Payment.
+
+       MOVE 10000.00 TO WS-Loan-Principal.
+       MOVE 5.00 TO WS-Loan-Rate.
+       MOVE 0 TO WS-Loan-Term.
+       CALL "LOANCALC" USING WS-Loan-Principal WS-Loan-Rate
+           WS-Loan-Term WS-Loan-Payment WS-Loan-Interest.
+       DISPLAY "LOAN INTEREST (ZERO TERM): " WS-Loan-Interest.
+       DISPLAY "LOAN PAYMENT (ZERO TERM): " WS-Loan-Payment.
+
+       MAIN-PROCEDURE.
+            *>DISPLAY "Hello world"
+            STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMER-ROSTER.
+           IF NOT CustomerRoster-OK
+               DISPLAY "CUSTOMER-ROSTER: OPEN FAILED "
+                   WS-CustomerRoster-Status
+           END-IF.
+           PERFORM 2000-OPEN-CUSTOMER-MASTER.
+           OPEN OUTPUT PAY-STUB-FILE.
+           IF NOT PayStub-OK
+               DISPLAY "PAY-STUB-FILE: OPEN FAILED " WS-PayStub-Status
+           END-IF.
+
+       1010-READ-CUSTOMER-ROSTER.
+           READ CUSTOMER-ROSTER
+               AT END SET CustomerRoster-EOF TO TRUE
+           END-READ.
+
+       1020-PROCESS-CUSTOMER-RECORD.
+           MOVE CI-Ident TO Ident.
+           MOVE CI-CustName TO CustName.
+           MOVE CI-MOB TO MOB.
+           MOVE CI-DOB TO DOB.
+           MOVE CI-YOB TO YOB.
+           MOVE CI-Hours TO HoursWorked.
+           MOVE CI-Rate TO PayRate.
+           DISPLAY CustName.
+           DISPLAY MOB "/" DOB "/" YOB.
+
+           PERFORM 4000-VALIDATE-DATE-OF-BIRTH.
+           IF DOB-Valid
+               PERFORM 4100-COMPUTE-AGE-FROM-DOB
+               DISPLAY "AGE: " WS-Computed-Age
+
+               MOVE Ident TO CM-Ident
+               MOVE CustName TO CM-CustName
+               MOVE MOB TO CM-MOB
+               MOVE DOB TO CM-DOB
+               MOVE YOB TO CM-YOB
+               PERFORM 2200-WRITE-CUSTOMER-MASTER
+               IF CustMast-DuplicateKey
+                   PERFORM 2300-REWRITE-CUSTOMER-MASTER
+               END-IF
+               PERFORM 2100-READ-CUSTOMER-MASTER
+               IF CustMast-OK
+                   DISPLAY "MASTER: " CM-Ident " " CM-CustName
+               END-IF
+           ELSE
+               DISPLAY "CUSTOMER-MASTER: RECORD REJECTED - INVALID DOB"
+               PERFORM 9000-LOG-REJECTED-CUSTOMER
+           END-IF.
+
+           PERFORM 3000-CALCULATE-PAYCHECK.
+           PERFORM 3100-PRINT-PAY-STUB.
+           DISPLAY PayCheck.
+
+       1030-CLOSE-FILES.
+           CLOSE CUSTOMER-ROSTER.
+           PERFORM 2010-CLOSE-CUSTOMER-MASTER.
+           CLOSE PAY-STUB-FILE.
+
+       2000-OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WS-CustMast-Status = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+       2010-CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER.
+
+       2100-READ-CUSTOMER-MASTER.
+           READ CUSTOMER-MASTER
+               KEY IS CM-Ident
+               INVALID KEY
+                   DISPLAY "CUSTOMER-MASTER: NOT FOUND " CM-Ident
+           END-READ.
+
+       2200-WRITE-CUSTOMER-MASTER.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTOMER-MASTER: DUPLICATE KEY " CM-Ident
+           END-WRITE.
+
+       2300-REWRITE-CUSTOMER-MASTER.
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTOMER-MASTER: REWRITE FAILED " CM-Ident
+           END-REWRITE.
+
+       3000-CALCULATE-PAYCHECK.
+           IF HoursWorked > 40
+               MOVE 40 TO RegularHours
+               COMPUTE OvertimeHours = HoursWorked - 40
+               COMPUTE OvertimePay ROUNDED =
+                   OvertimeHours * PayRate * 1.5
+               COMPUTE PayCheck ROUNDED =
+                   (RegularHours * PayRate) + OvertimePay
+           ELSE
+               MOVE HoursWorked TO RegularHours
+               MOVE ZEROS TO OvertimeHours OvertimePay
+               COMPUTE PayCheck ROUNDED = RegularHours * PayRate
+           END-IF.
+
+       3100-PRINT-PAY-STUB.
+           MOVE SPACES TO PAY-STUB-LINE.
+           STRING "PAY STUB - IDENT: " Ident
+               " NAME: " CustName
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           STRING "  HOURS: " HoursWorked
+               " RATE: " PayRate
+               " NET PAY: " PayCheck
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+
+       4000-VALIDATE-DATE-OF-BIRTH.
+           SET DOB-Valid TO TRUE.
+           IF MOB < 1 OR MOB > 12
+               SET DOB-Invalid TO TRUE
+           END-IF.
+           IF DOB-Valid
+               PERFORM 4010-VALIDATE-DAY-OF-MONTH
+           END-IF.
+           IF DOB-Valid
+               ACCEPT WS-Today-Date FROM DATE YYYYMMDD
+               IF YOB < 1900 OR YOB > WS-Today-Year
+                   SET DOB-Invalid TO TRUE
+               END-IF
+           END-IF.
+           IF DOB-Valid AND YOB = WS-Today-Year
+               IF MOB > WS-Today-Month
+                   SET DOB-Invalid TO TRUE
+               ELSE
+                   IF MOB = WS-Today-Month AND DOB > WS-Today-Day
+                       SET DOB-Invalid TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+           IF DOB-Invalid
+               DISPLAY "CUSTOMER-MASTER: INVALID DATE OF BIRTH "
+                   MOB "/" DOB "/" YOB
+           END-IF.
+
+       4010-VALIDATE-DAY-OF-MONTH.
+           MOVE 31 TO WS-Max-Day.
+           EVALUATE MOB
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-Max-Day
+               WHEN 2
+                   IF FUNCTION MOD(YOB, 4) = 0
+                       AND (FUNCTION MOD(YOB, 100) NOT = 0
+                            OR FUNCTION MOD(YOB, 400) = 0)
+                       MOVE 29 TO WS-Max-Day
+                   ELSE
+                       MOVE 28 TO WS-Max-Day
+                   END-IF
+           END-EVALUATE.
+           IF DOB < 1 OR DOB > WS-Max-Day
+               SET DOB-Invalid TO TRUE
+           END-IF.
+
+       4100-COMPUTE-AGE-FROM-DOB.
+           ACCEPT WS-Today-Date FROM DATE YYYYMMDD.
+           COMPUTE WS-Computed-Age = WS-Today-Year - YOB.
+           IF WS-Today-Month < MOB
+               SUBTRACT 1 FROM WS-Computed-Age
+           ELSE
+               IF WS-Today-Month = MOB AND WS-Today-Day < DOB
+                   SUBTRACT 1 FROM WS-Computed-Age
+               END-IF
+           END-IF.
+
+       9000-LOG-REJECTED-CUSTOMER.
+           OPEN EXTEND CUSTOMER-REJECT-LOG.
+           IF CustReject-NotFound
+               OPEN OUTPUT CUSTOMER-REJECT-LOG
+               CLOSE CUSTOMER-REJECT-LOG
+               OPEN EXTEND CUSTOMER-REJECT-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO RJ-Timestamp.
+           MOVE Ident TO RJ-Ident.
+           MOVE CustName TO RJ-CustName.
+           MOVE MOB TO RJ-MOB.
+           MOVE DOB TO RJ-DOB.
+           MOVE YOB TO RJ-YOB.
+           MOVE "INVALID DATE OF BIRTH" TO RJ-Message.
+           WRITE CUSTOMER-REJECT-RECORD.
+           CLOSE CUSTOMER-REJECT-LOG.
+
+       END PROGRAM TUT.
