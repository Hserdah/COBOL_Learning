@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Checkpoint/control-record utility for the batch job
+      *          stream (see jobstream/run-batch.sh). Invoked once per
+      *          step with an action and a step name on the command
+      *          line:
+      *            CHKPOINT CHECK <step>  - DISPLAYs ALREADY-COMPLETE
+      *                                     or NOT-COMPLETE
+      *            CHKPOINT MARK  <step>  - records <step> as complete
+      *            CHKPOINT RESET <step>  - clears the checkpoint file
+      *                                     for a fresh overnight run
+      *          so a job stream that dies partway through can be
+      *          restarted from the last completed step.
+      * Tectonics: cobc -x -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPOINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-Step-Name
+               FILE STATUS IS WS-Checkpoint-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+           COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Checkpoint-Status PIC XX VALUE SPACES.
+           88 Checkpoint-OK VALUE "00".
+           88 Checkpoint-NotFound VALUE "23".
+           88 Checkpoint-FileMissing VALUE "35".
+       01 WS-Action PIC X(10) VALUE SPACES.
+       01 WS-Step-Name PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-Action FROM ARGUMENT-VALUE.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-Step-Name FROM ARGUMENT-VALUE.
+
+           PERFORM 1000-OPEN-CHECKPOINT-FILE.
+
+           EVALUATE WS-Action
+               WHEN "CHECK"
+                   PERFORM 2000-CHECK-STEP
+               WHEN "MARK"
+                   PERFORM 2100-MARK-STEP
+               WHEN "RESET"
+                   PERFORM 2200-RESET-CHECKPOINTS
+               WHEN OTHER
+                   DISPLAY "UNKNOWN-ACTION"
+           END-EVALUATE.
+
+           CLOSE CHECKPOINT-FILE.
+           STOP RUN.
+
+       1000-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF Checkpoint-FileMissing
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       2000-CHECK-STEP.
+           MOVE WS-Step-Name TO CKP-Step-Name.
+           READ CHECKPOINT-FILE
+               KEY IS CKP-Step-Name
+               INVALID KEY
+                   DISPLAY "NOT-COMPLETE"
+           END-READ.
+           IF Checkpoint-OK
+               IF CKP-Status = "C"
+                   DISPLAY "ALREADY-COMPLETE"
+               ELSE
+                   DISPLAY "NOT-COMPLETE"
+               END-IF
+           END-IF.
+
+       2100-MARK-STEP.
+           MOVE WS-Step-Name TO CKP-Step-Name.
+           READ CHECKPOINT-FILE
+               KEY IS CKP-Step-Name
+               INVALID KEY
+                   MOVE "C" TO CKP-Status
+                   MOVE FUNCTION CURRENT-DATE TO CKP-Timestamp
+                   PERFORM 2110-WRITE-CHECKPOINT
+           END-READ.
+           IF Checkpoint-OK
+               MOVE "C" TO CKP-Status
+               MOVE FUNCTION CURRENT-DATE TO CKP-Timestamp
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+           DISPLAY "MARKED".
+
+       2110-WRITE-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+
+       2200-RESET-CHECKPOINTS.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           DISPLAY "RESET".
+
+       END PROGRAM CHKPOINT.
